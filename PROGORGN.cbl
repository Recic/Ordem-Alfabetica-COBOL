@@ -5,68 +5,922 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG.
-       
-       
+
+
       ******************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+           ALPHABET PORT-SEQ IS
+               " "
+               "A" ALSO X"C0" ALSO X"C1" ALSO X"C2" ALSO X"C3"
+               "B"
+               "C" ALSO X"C7"
+               "D"
+               "E" ALSO X"C8" ALSO X"C9" ALSO X"CA"
+               "F"
+               "G"
+               "H"
+               "I" ALSO X"CC" ALSO X"CD"
+               "J"
+               "K"
+               "L"
+               "M"
+               "N" ALSO X"D1"
+               "O" ALSO X"D2" ALSO X"D3" ALSO X"D4" ALSO X"D5"
+               "P"
+               "Q"
+               "R"
+               "S"
+               "T"
+               "U" ALSO X"D9" ALSO X"DA" ALSO X"DB"
+               "V"
+               "W"
+               "X"
+               "Y"
+               "Z"
+               "a" ALSO X"E0" ALSO X"E1" ALSO X"E2" ALSO X"E3"
+               "b"
+               "c" ALSO X"E7"
+               "d"
+               "e" ALSO X"E8" ALSO X"E9" ALSO X"EA"
+               "f"
+               "g"
+               "h"
+               "i" ALSO X"EC" ALSO X"ED"
+               "j"
+               "k"
+               "l"
+               "m"
+               "n" ALSO X"F1"
+               "o" ALSO X"F2" ALSO X"F3" ALSO X"F4" ALSO X"F5"
+               "p"
+               "q"
+               "r"
+               "s"
+               "t"
+               "u" ALSO X"F9" ALSO X"FA" ALSO X"FB"
+               "v"
+               "w"
+               "x"
+               "y"
+               "z".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-FILE ASSIGN TO "NAMES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS NAME-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PRTLIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "MASTNOME"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-NOME
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANNOME"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+
+           SELECT ERROR-FILE ASSIGN TO "ERRLIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERROR-FILE-STATUS.
+
+           SELECT ORDER-PARM-FILE ASSIGN TO "ORDPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ORDER-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
 
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
-       
-       
+       FD  NAME-FILE
+           LABEL RECORD IS STANDARD.
+       01  NAME-RECORD       PIC X(10).
+
+       FD  PRINT-FILE
+           LABEL RECORD IS STANDARD
+           LINAGE IS 58 LINES
+               WITH FOOTING AT 55.
+       01  PRINT-RECORD      PIC X(80).
+
+       FD  MASTER-FILE
+           LABEL RECORD IS STANDARD.
+       01  MASTER-RECORD.
+           05 MASTER-NOME    PIC X(10).
+
+       FD  TRANS-FILE
+           LABEL RECORD IS STANDARD.
+       01  TRANS-RECORD.
+           05 TRANS-CODE        PIC X.
+              88 TRANS-ADD      VALUE 'A'.
+              88 TRANS-DELETE   VALUE 'D'.
+              88 TRANS-CHANGE   VALUE 'C'.
+           05 TRANS-NOME        PIC X(10).
+           05 TRANS-NOVO-NOME   PIC X(10).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SORT-WORK-NOME    PIC X(10).
+
+       FD  ERROR-FILE
+           LABEL RECORD IS STANDARD.
+       01  ERROR-RECORD          PIC X(80).
+
+       FD  ORDER-PARM-FILE
+           LABEL RECORD IS STANDARD.
+       01  ORDER-PARM-RECORD     PIC X.
+
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+       01  AUDIT-RECORD          PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-COUNT         PIC 999.
+           05 CKPT-LAST-NOME     PIC X(10).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
-       77  CONT1      PIC 999 VALUE 1.
-       77  CONT2      PIC 999 VALUE 1.
-       77  CONT3      PIC 999 VALUE 1.
-       77  TEMP       PIC X(10).
+       77  CONT1                 PIC 999    VALUE 1.
+       77  SORT-AT-END-SW        PIC X      VALUE 'N'.
+           88 SORT-AT-END                    VALUE 'Y'.
+       77  NAME-FILE-STATUS      PIC XX     VALUE '00'.
+       77  USE-NAME-FILE-SW      PIC X      VALUE 'N'.
+           88 NAME-FILE-AVAILABLE            VALUE 'Y'.
+       77  PRINT-FILE-STATUS     PIC XX     VALUE '00'.
+       77  PRINT-AVAILABLE-SW    PIC X      VALUE 'N'.
+           88 PRINT-FILE-AVAILABLE           VALUE 'Y'.
+       77  PAGE-NO               PIC 999    VALUE 1.
+       77  LINE-NO               PIC 999    VALUE 0.
+       77  MASTER-FILE-STATUS    PIC XX     VALUE '00'.
+       77  USE-MASTER-SW         PIC X      VALUE 'N'.
+           88 MASTER-AVAILABLE               VALUE 'Y'.
+       77  TRANS-FILE-STATUS     PIC XX     VALUE '00'.
+       77  USE-TRANS-FILE-SW     PIC X      VALUE 'N'.
+           88 TRANS-FILE-AVAILABLE           VALUE 'Y'.
+       77  TOTAL-NOMES           PIC 999    VALUE 6.
+       77  MORE-DATA-SW          PIC X      VALUE 'Y'.
+           88 MORE-DATA-PENDING              VALUE 'Y'.
+       77  END-OF-INPUT-SW       PIC X      VALUE 'N'.
+           88 END-OF-INPUT                   VALUE 'Y'.
+       77  ERROR-FILE-STATUS     PIC XX     VALUE '00'.
+       77  ERROR-AVAILABLE-SW    PIC X      VALUE 'N'.
+           88 ERROR-FILE-AVAILABLE           VALUE 'Y'.
+       77  VALID-COUNT           PIC 999    VALUE 0.
+       77  INPUT-COUNT           PIC 999    VALUE 0.
+       77  CONT4                 PIC 999    VALUE 1.
+       77  CHAR-IDX              PIC 99     VALUE 1.
+       77  ACCENT-IDX            PIC 99     VALUE 1.
+       77  CHECK-CHAR            PIC X      VALUE SPACE.
+       77  CHAR-IS-VALID-SW      PIC X      VALUE 'N'.
+           88 CHAR-IS-VALID                  VALUE 'Y'.
+       77  REJECT-REASON         PIC X(21)  VALUE SPACES.
+       01  ALLOWED-ACCENTS       PIC X(36)  VALUE
+           X"C0C1C2C3C7C8C9CACCCDD1D2D3D4D5D9DADB"
+           & X"E0E1E2E3E7E8E9EAECEDF1F2F3F4F5F9FAFB".
+
+       77  ORDER-FILE-STATUS     PIC XX     VALUE '00'.
+       77  ORDER-FLAG            PIC X      VALUE 'A'.
+           88 ORDER-ASCENDING                VALUE 'A'.
+           88 ORDER-DESCENDING               VALUE 'D'.
+       77  HALF-COUNT            PIC 999    VALUE 0.
+       77  SWAP-NOME             PIC X(10)  VALUE SPACES.
+       77  AUDIT-FILE-STATUS     PIC XX     VALUE '00'.
+       77  CKPT-FILE-STATUS      PIC XX     VALUE '00'.
+       77  AUDIT-AVAILABLE-SW    PIC X      VALUE 'N'.
+           88 AUDIT-FILE-AVAILABLE           VALUE 'Y'.
+       77  CKPT-INTERVAL         PIC 999    VALUE 50.
+       77  CKPT-RESUME-COUNT     PIC 999    VALUE 0.
+       77  CKPT-RESUME-NOME      PIC X(10)  VALUE SPACES.
+       77  BATCH-SOURCE-SW       PIC X      VALUE 'N'.
+           88 BATCH-SOURCE-CHOSEN             VALUE 'Y'.
+       77  OVERFLOW-NOME         PIC X(10)  VALUE SPACES.
+       77  LIST-TRUNCATED-SW     PIC X      VALUE 'N'.
+           88 LIST-TRUNCATED                  VALUE 'Y'.
+
+       01  AUDIT-BEFORE-NOMES.
+           03 AUDIT-BEFORE-NOME  OCCURS 500 TIMES PIC X(10).
+
+       01  AUDIT-HEADER.
+           05 FILLER             PIC X(11) VALUE 'EXECUCAO : '.
+           05 AUD-H-DATE         PIC X(10).
+           05 FILLER             PIC X    VALUE SPACE.
+           05 AUD-H-TIME         PIC X(8).
+           05 FILLER             PIC X(11) VALUE '  ORDEM : '.
+           05 AUD-H-ORDER        PIC X.
+           05 FILLER             PIC X(14) VALUE '  QTD NOMES : '.
+           05 AUD-H-COUNT        PIC ZZ9.
+           05 FILLER             PIC X(12) VALUE '  VALIDOS : '.
+           05 AUD-H-VALID        PIC ZZ9.
+
+       01  AUDIT-DETAIL.
+           05 FILLER             PIC X(9)  VALUE SPACES.
+           05 AUD-D-TAG          PIC X(8).
+           05 AUD-D-LINE         PIC ZZ9.
+           05 FILLER             PIC X(3)  VALUE ' - '.
+           05 AUD-D-NOME         PIC X(10).
+
+       01  AUDIT-TRUNC-MSG.
+           05 FILLER             PIC X(9)  VALUE SPACES.
+           05 FILLER             PIC X(60) VALUE
+              'AVISO - LISTA TRUNCADA EM 500 NOMES, HA MAIS REGISTROS'.
+
+       01  ERR-DETAIL.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 ERR-D-LINE         PIC ZZ9.
+           05 FILLER             PIC X(3)  VALUE ' - '.
+           05 ERR-D-NOME         PIC X(10).
+           05 FILLER             PIC X(10) VALUE '  MOTIVO: '.
+           05 ERR-D-REASON       PIC X(21).
+
+       01  ERR-TRUNC-DETAIL.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(40)
+              VALUE 'AVISO - LISTA TRUNCADA EM 500 NOMES, HA '.
+           05 FILLER             PIC X(25)
+              VALUE 'MAIS REGISTROS NO ARQUIVO'.
+
+       01  SYS-DATE-TIME.
+           05 SYS-DATE-FIELDS.
+              10 SYS-YYYY        PIC 9(4).
+              10 SYS-MM          PIC 9(2).
+              10 SYS-DD          PIC 9(2).
+           05 SYS-TIME-FIELDS.
+              10 SYS-HH          PIC 9(2).
+              10 SYS-MN          PIC 9(2).
+              10 SYS-SS          PIC 9(2).
+           05 FILLER             PIC X(7).
+       77  RPT-DATE              PIC X(10).
+       77  RPT-TIME              PIC X(8).
+
+       01  RPT-HEADING.
+           05 FILLER             PIC X(36)
+              VALUE 'RELATORIO DE ORDENACAO ALFABETICA'.
+           05 FILLER             PIC X(6)  VALUE 'DATA: '.
+           05 RPT-H-DATE         PIC X(10).
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(9)  VALUE 'PAGINA : '.
+           05 RPT-H-PAGE         PIC ZZ9.
+
+       01  RPT-SUBHEAD.
+           05 FILLER             PIC X(16) VALUE 'NOMES EM ORDEM :'.
+
+       01  RPT-DETAIL.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 RPT-D-LINE         PIC ZZ9.
+           05 FILLER             PIC X(3)  VALUE ' - '.
+           05 RPT-D-NOME         PIC X(10).
+
+       01  RPT-FOOTER.
+           05 FILLER             PIC X(13) VALUE 'TOTAL NOMES: '.
+           05 RPT-F-COUNT        PIC ZZ9.
+           05 FILLER             PIC X(15) VALUE SPACES.
+           05 FILLER             PIC X(13) VALUE 'TOTAL LINHAS:'.
+           05 RPT-F-LINES        PIC ZZ9.
+
        01  NOMES.
-           03 NOME OCCURS 6 TIMES PIC X(10).
+           03 NOME OCCURS 1 TO 500 TIMES DEPENDING ON TOTAL-NOMES
+                    PIC X(10).
 
 
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY 'INSIRA 6 NOMES'
+           PERFORM OPEN-MASTER-FILE
+           IF MASTER-AVAILABLE
+              PERFORM OPEN-TRANS-FILE
+              IF TRANS-FILE-AVAILABLE
+                 PERFORM APPLY-TRANSACTIONS
+                 CLOSE TRANS-FILE
+                 PERFORM CLEAR-TRANS-FILE
+              END-IF
+              PERFORM POSITION-MASTER-FOR-READ
+           END-IF
+
+           OPEN INPUT NAME-FILE
+           IF NAME-FILE-STATUS = '00'
+              SET NAME-FILE-AVAILABLE TO TRUE
+           ELSE
+              MOVE 'N' TO USE-NAME-FILE-SW
+           END-IF
+
+           IF MASTER-AVAILABLE
+              DISPLAY 'LENDO NOMES DO MASTER MASTNOME'
+           ELSE
+              IF NAME-FILE-AVAILABLE
+                 DISPLAY 'LENDO NOMES DO ARQUIVO NAMES'
+              ELSE
+                 DISPLAY 'INSIRA OS NOMES PELO TERMINAL'
+              END-IF
+           END-IF
 
-           PERFORM LOOP WITH TEST AFTER VARYING CONT1 FROM 1 BY 1 
-           UNTIL CONT1 > 5. 
+           PERFORM CHECK-FOR-RESTART.
 
-           PERFORM SORT1 WITH TEST AFTER VARYING CONT1 FROM 1 BY 1 
-           UNTIL CONT1 > 5.
+           PERFORM LOOP.
+
+           IF MASTER-AVAILABLE
+              CLOSE MASTER-FILE
+           END-IF
+
+           IF NAME-FILE-AVAILABLE
+              CLOSE NAME-FILE
+           END-IF
+
+           MOVE TOTAL-NOMES TO INPUT-COUNT
+
+           PERFORM VALIDATE-NOMES.
+
+           PERFORM SNAPSHOT-BEFORE-NOMES.
+
+           PERFORM OPEN-ORDER-PARM.
 
            DISPLAY 'ORGANIZANDO EM ORDEM ALFABETICA'
 
-           PERFORM REDISPLAY WITH TEST AFTER VARYING CONT1 FROM 1 BY 1
-           UNTIL CONT1 > 5.
+           PERFORM SORT1.
+
+           PERFORM REVERSE-NOMES-IF-DESCENDING.
+
+           PERFORM OPEN-PRINT-FILE.
+
+           PERFORM REDISPLAY VARYING CONT1 FROM 1 BY 1
+           UNTIL CONT1 > TOTAL-NOMES.
+
+           PERFORM CLOSE-PRINT-FILE.
+
+           PERFORM WRITE-AUDIT-LOG.
+
+           PERFORM CLEAR-CHECKPOINT.
 
            STOP RUN.
 
+       OPEN-PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO SYS-DATE-TIME
+           STRING SYS-DD       '/'
+                  SYS-MM       '/'
+                  SYS-YYYY
+                  DELIMITED BY SIZE INTO RPT-DATE
+
+           OPEN OUTPUT PRINT-FILE
+           IF PRINT-FILE-STATUS = '00'
+              SET PRINT-FILE-AVAILABLE TO TRUE
+              MOVE RPT-DATE     TO RPT-H-DATE
+              MOVE PAGE-NO      TO RPT-H-PAGE
+              WRITE PRINT-RECORD FROM RPT-HEADING
+                  AFTER ADVANCING PAGE
+              WRITE PRINT-RECORD FROM RPT-SUBHEAD
+                  AFTER ADVANCING 2 LINES
+              ADD 2 TO LINE-NO
+           ELSE
+              DISPLAY 'AVISO - PRTLIST INDISPONIVEL, STATUS '
+                 PRINT-FILE-STATUS
+           END-IF
+           .
+
+       CLOSE-PRINT-FILE.
+           IF PRINT-FILE-AVAILABLE
+              MOVE TOTAL-NOMES TO RPT-F-COUNT
+              MOVE LINE-NO     TO RPT-F-LINES
+              WRITE PRINT-RECORD FROM RPT-FOOTER
+                  AFTER ADVANCING 2 LINES
+              CLOSE PRINT-FILE
+           END-IF
+           .
+
        LOOP.
-           DISPLAY '>' WITH NO ADVANCING 
-           ACCEPT  NOME(CONT1).
+      * Drives the table load: from the master, else the input
+      * dataset, else interactive ACCEPT, up to 500 entries.  The
+      * actual count read becomes TOTAL-NOMES for every later PERFORM
+      * in this program.  When CHECK-FOR-RESTART found a checkpoint
+      * from an earlier, abended run, the first CKPT-RESUME-COUNT
+      * entries are replayed from the same dataset before new reads
+      * resume, so a JCL restart does not require the operator to
+      * start the list over from name 1.
+           MOVE 'Y' TO MORE-DATA-SW
+           MOVE 'N' TO END-OF-INPUT-SW
+           MOVE 0   TO CONT1
+           IF NOT MASTER-AVAILABLE AND NOT NAME-FILE-AVAILABLE
+              DISPLAY 'QUANTOS NOMES DESEJA INFORMAR (1-500)? '
+                 WITH NO ADVANCING
+              ACCEPT TOTAL-NOMES
+              IF TOTAL-NOMES < 1 OR TOTAL-NOMES > 500
+                 MOVE 6 TO TOTAL-NOMES
+              END-IF
+           ELSE
+              SET BATCH-SOURCE-CHOSEN TO TRUE
+              MOVE 500 TO TOTAL-NOMES
+              IF CKPT-RESUME-COUNT > 0
+                 PERFORM READ-NEXT-NOME VARYING CONT1 FROM 1 BY 1
+                 UNTIL CONT1 > CKPT-RESUME-COUNT OR END-OF-INPUT
+                 IF END-OF-INPUT
+                    DISPLAY 'ERRO - CHECKPOINT MAIOR QUE O ARQUIVO '
+                       'DISPONIVEL, REINICIO ABORTADO'
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 IF NOME(CKPT-RESUME-COUNT) NOT = CKPT-RESUME-NOME
+                    DISPLAY 'ERRO - CHECKPOINT NAO CONFERE COM O '
+                       'ARQUIVO, REINICIO ABORTADO'
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 MOVE CKPT-RESUME-COUNT TO CONT1
+              END-IF
+           END-IF
+           PERFORM READ-ONE-NOME-STEP WITH TEST AFTER
+           UNTIL NOT MORE-DATA-PENDING
+           PERFORM CHECK-FOR-TRUNCATION
+           IF CONT1 < 1
+              MOVE 1 TO CONT1
+              MOVE SPACES TO NOME(1)
+           END-IF
+           MOVE CONT1 TO TOTAL-NOMES
+           .
 
-       SORT1.
-           PERFORM SORT2 WITH TEST AFTER VARYING CONT2 FROM 1 BY 1 
-           UNTIL CONT2 > 4.
+       READ-ONE-NOME-STEP.
+           ADD 1 TO CONT1
+           PERFORM READ-NEXT-NOME
+           IF END-OF-INPUT
+              SUBTRACT 1 FROM CONT1
+              MOVE 'N' TO MORE-DATA-SW
+           ELSE
+              IF (MASTER-AVAILABLE OR NAME-FILE-AVAILABLE)
+              AND FUNCTION MOD(CONT1, CKPT-INTERVAL) = 0
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+              IF CONT1 >= TOTAL-NOMES
+                 MOVE 'N' TO MORE-DATA-SW
+              END-IF
+           END-IF
+           .
+
+       READ-NEXT-NOME.
+      * The master, once chosen as the source for this run, is read
+      * to exhaustion on its own - it does not hand off to NAME-FILE
+      * mid-run, since that would silently splice two sources into
+      * one list and make the earlier "reading from MASTNOME" message
+      * inaccurate.
+           IF MASTER-AVAILABLE
+              READ MASTER-FILE NEXT RECORD INTO NOME(CONT1)
+                 AT END
+                    MOVE 'N' TO USE-MASTER-SW
+                    MOVE 'Y' TO END-OF-INPUT-SW
+                    MOVE SPACES TO NOME(CONT1)
+              END-READ
+           ELSE
+              PERFORM READ-NEXT-NOME-FALLBACK
+           END-IF
+           .
+
+       READ-NEXT-NOME-FALLBACK.
+      * Once this run has committed to a batch source (master or
+      * NAME-FILE), BATCH-SOURCE-SW stays set for the rest of the run
+      * even after that source is exhausted, so a run that started
+      * unattended can never fall through to the interactive ACCEPT
+      * below - it just reports end-of-input instead.
+           IF NAME-FILE-AVAILABLE
+              READ NAME-FILE INTO NOME(CONT1)
+                 AT END
+                    MOVE SPACES TO NOME(CONT1)
+                    MOVE 'N' TO USE-NAME-FILE-SW
+                    MOVE 'Y' TO END-OF-INPUT-SW
+              END-READ
+           ELSE
+              IF BATCH-SOURCE-CHOSEN
+                 MOVE 'Y' TO END-OF-INPUT-SW
+              ELSE
+                 DISPLAY '>' WITH NO ADVANCING
+                 ACCEPT  NOME(CONT1)
+              END-IF
+           END-IF
+           .
 
-       SORT2.
-           ADD 1 TO CONT2 GIVING CONT3.
-           DISPLAY CONT2' - 'CONT3
-           IF NOME(CONT2) > NOME(CONT3)
-              MOVE NOME(CONT2) TO TEMP
-              MOVE NOME(CONT3) TO NOME(CONT2)
-              MOVE TEMP TO NOME(CONT3)
+       CHECK-FOR-TRUNCATION.
+      * The read loop above stops as soon as CONT1 reaches the 500
+      * table limit even when the source has more records left, which
+      * would otherwise look identical to a genuine 500-name list.
+      * When the limit (not real end-of-input) is what stopped the
+      * loop, try one more read into a scratch field outside NOME to
+      * find out whether records were left behind.
+           IF BATCH-SOURCE-CHOSEN AND TOTAL-NOMES = 500
+           AND NOT END-OF-INPUT
+              MOVE SPACES TO OVERFLOW-NOME
+              IF MASTER-AVAILABLE
+                 READ MASTER-FILE NEXT RECORD INTO OVERFLOW-NOME
+                    AT END
+                       MOVE 'Y' TO END-OF-INPUT-SW
+                 END-READ
+              ELSE
+                 IF NAME-FILE-AVAILABLE
+                    READ NAME-FILE INTO OVERFLOW-NOME
+                       AT END
+                          MOVE 'Y' TO END-OF-INPUT-SW
+                    END-READ
+                 END-IF
+              END-IF
+              IF NOT END-OF-INPUT
+                 SET LIST-TRUNCATED TO TRUE
+                 DISPLAY 'AVISO - LISTA TRUNCADA EM 500 NOMES, HA '
+                    'MAIS REGISTROS NO ARQUIVO'
+              END-IF
            END-IF
            .
-       
+
+       VALIDATE-NOMES.
+      * Screens the loaded table for blanks, duplicates and
+      * characters outside the allowed set before SORT1 ever sees
+      * it; rejects are logged to ERROR-FILE and dropped from the
+      * table instead of being sorted along with the good entries.
+           OPEN OUTPUT ERROR-FILE
+           IF ERROR-FILE-STATUS = '00'
+              SET ERROR-FILE-AVAILABLE TO TRUE
+           END-IF
+           MOVE 0 TO VALID-COUNT
+           PERFORM VALIDATE-ONE-NOME VARYING CONT1 FROM 1 BY 1
+           UNTIL CONT1 > TOTAL-NOMES
+           IF ERROR-FILE-AVAILABLE
+              IF LIST-TRUNCATED
+                 WRITE ERROR-RECORD FROM ERR-TRUNC-DETAIL
+              END-IF
+              CLOSE ERROR-FILE
+           END-IF
+           IF VALID-COUNT < 1
+              MOVE 1 TO VALID-COUNT
+              MOVE SPACES TO NOME(1)
+           END-IF
+           MOVE VALID-COUNT TO TOTAL-NOMES
+           .
+
+       VALIDATE-ONE-NOME.
+           PERFORM CHECK-ONE-NOME
+           IF REJECT-REASON = SPACES
+              ADD 1 TO VALID-COUNT
+              IF VALID-COUNT NOT = CONT1
+                 MOVE NOME(CONT1) TO NOME(VALID-COUNT)
+              END-IF
+           ELSE
+              IF ERROR-FILE-AVAILABLE
+                 MOVE CONT1        TO ERR-D-LINE
+                 MOVE NOME(CONT1)  TO ERR-D-NOME
+                 MOVE REJECT-REASON TO ERR-D-REASON
+                 WRITE ERROR-RECORD FROM ERR-DETAIL
+              END-IF
+           END-IF
+           .
+
+       CHECK-ONE-NOME.
+           MOVE SPACES TO REJECT-REASON
+           IF NOME(CONT1) = SPACES
+              MOVE 'NOME EM BRANCO' TO REJECT-REASON
+           ELSE
+              PERFORM CHECK-NOME-CHARS
+              IF REJECT-REASON = SPACES
+                 PERFORM CHECK-NOME-DUPLICATE
+              END-IF
+           END-IF
+           .
+
+       CHECK-NOME-CHARS.
+           PERFORM CHECK-ONE-CHAR VARYING CHAR-IDX FROM 1 BY 1
+           UNTIL CHAR-IDX > 10
+           .
+
+       CHECK-ONE-CHAR.
+           MOVE NOME(CONT1)(CHAR-IDX:1) TO CHECK-CHAR
+           IF NOT (CHECK-CHAR = SPACE)
+              MOVE 'N' TO CHAR-IS-VALID-SW
+              IF (CHECK-CHAR >= 'A' AND CHECK-CHAR <= 'Z')
+              OR (CHECK-CHAR >= 'a' AND CHECK-CHAR <= 'z')
+                 MOVE 'Y' TO CHAR-IS-VALID-SW
+              ELSE
+                 PERFORM CHECK-ONE-ACCENT VARYING ACCENT-IDX
+                 FROM 1 BY 1 UNTIL ACCENT-IDX > 36 OR CHAR-IS-VALID
+              END-IF
+              IF NOT CHAR-IS-VALID
+                 MOVE 'CARACTERE INVALIDO' TO REJECT-REASON
+              END-IF
+           END-IF
+           .
+
+       CHECK-ONE-ACCENT.
+           IF CHECK-CHAR = ALLOWED-ACCENTS(ACCENT-IDX:1)
+              MOVE 'Y' TO CHAR-IS-VALID-SW
+           END-IF
+           .
+
+       CHECK-NOME-DUPLICATE.
+           PERFORM COMPARE-ONE-DUP VARYING CONT4 FROM 1 BY 1
+           UNTIL CONT4 > VALID-COUNT
+           .
+
+       COMPARE-ONE-DUP.
+           IF NOME(CONT1) = NOME(CONT4)
+              MOVE 'NOME DUPLICADO' TO REJECT-REASON
+           END-IF
+           .
+
+       CHECK-FOR-RESTART.
+      * CHKPT is opened OLD and always OPEN OUTPUT to write, so it
+      * holds exactly the single most recent checkpoint record - a
+      * plain READ here either finds that record or hits AT END on an
+      * empty file (no restart pending).
+           MOVE 0      TO CKPT-RESUME-COUNT
+           MOVE SPACES TO CKPT-RESUME-NOME
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 NOT AT END
+                    MOVE CKPT-COUNT     TO CKPT-RESUME-COUNT
+                    MOVE CKPT-LAST-NOME TO CKPT-RESUME-NOME
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = '00'
+              MOVE CONT1       TO CKPT-COUNT
+              MOVE NOME(CONT1) TO CKPT-LAST-NOME
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       CLEAR-CHECKPOINT.
+      * OPEN OUTPUT alone truncates CHKPT (opened OLD, not MOD), so a
+      * clean finish just needs the file emptied - no sentinel record
+      * is needed for CHECK-FOR-RESTART to read back "no restart".
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = '00'
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       SNAPSHOT-BEFORE-NOMES.
+           PERFORM SNAPSHOT-ONE-NOME VARYING CONT1 FROM 1 BY 1
+           UNTIL CONT1 > TOTAL-NOMES
+           .
+
+       SNAPSHOT-ONE-NOME.
+           MOVE NOME(CONT1) TO AUDIT-BEFORE-NOME(CONT1)
+           .
+
+       WRITE-AUDIT-LOG.
+      * Independent paper trail of the run: date/time, how many
+      * names went in, the before list and the after (sorted) list -
+      * kept even though REDISPLAY/the print file already show the
+      * after list, since this survives on its own for audit lookup.
+           MOVE FUNCTION CURRENT-DATE TO SYS-DATE-TIME
+           STRING SYS-DD '/' SYS-MM '/' SYS-YYYY
+               DELIMITED BY SIZE INTO RPT-DATE
+           STRING SYS-HH ':' SYS-MN ':' SYS-SS
+               DELIMITED BY SIZE INTO RPT-TIME
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-FILE-STATUS = '00'
+              SET AUDIT-FILE-AVAILABLE TO TRUE
+           END-IF
+
+           IF AUDIT-FILE-AVAILABLE
+              MOVE RPT-DATE     TO AUD-H-DATE
+              MOVE RPT-TIME     TO AUD-H-TIME
+              MOVE ORDER-FLAG   TO AUD-H-ORDER
+              MOVE INPUT-COUNT  TO AUD-H-COUNT
+              MOVE TOTAL-NOMES  TO AUD-H-VALID
+              WRITE AUDIT-RECORD FROM AUDIT-HEADER
+
+              IF LIST-TRUNCATED
+                 WRITE AUDIT-RECORD FROM AUDIT-TRUNC-MSG
+              END-IF
+
+              MOVE 'ANTES :' TO AUD-D-TAG
+              PERFORM WRITE-AUDIT-BEFORE-LINE VARYING CONT1
+              FROM 1 BY 1 UNTIL CONT1 > TOTAL-NOMES
+
+              MOVE 'DEPOIS :' TO AUD-D-TAG
+              PERFORM WRITE-AUDIT-AFTER-LINE VARYING CONT1
+              FROM 1 BY 1 UNTIL CONT1 > TOTAL-NOMES
+
+              CLOSE AUDIT-FILE
+           END-IF
+           .
+
+       WRITE-AUDIT-BEFORE-LINE.
+           MOVE CONT1 TO AUD-D-LINE
+           MOVE AUDIT-BEFORE-NOME(CONT1) TO AUD-D-NOME
+           WRITE AUDIT-RECORD FROM AUDIT-DETAIL
+           .
+
+       WRITE-AUDIT-AFTER-LINE.
+           MOVE CONT1 TO AUD-D-LINE
+           MOVE NOME(CONT1) TO AUD-D-NOME
+           WRITE AUDIT-RECORD FROM AUDIT-DETAIL
+           .
+
+       OPEN-ORDER-PARM.
+      * A or D drives ascending/descending order; read from ORDPARM
+      * when that dataset is supplied (so an unattended batch run can
+      * set it), falling back to an interactive ACCEPT otherwise -
+      * the same supplied-dataset-else-console pattern used for NOME.
+           OPEN INPUT ORDER-PARM-FILE
+           IF ORDER-FILE-STATUS = '00'
+              READ ORDER-PARM-FILE INTO ORDER-FLAG
+                 AT END
+                    MOVE 'A' TO ORDER-FLAG
+              END-READ
+              CLOSE ORDER-PARM-FILE
+           ELSE
+              DISPLAY 'ORDEM (A=ASCENDENTE D=DESCENDENTE)? '
+                 WITH NO ADVANCING
+              ACCEPT ORDER-FLAG
+           END-IF
+           IF NOT ORDER-ASCENDING AND NOT ORDER-DESCENDING
+              MOVE 'A' TO ORDER-FLAG
+           END-IF
+           .
+
+       REVERSE-NOMES-IF-DESCENDING.
+           IF ORDER-DESCENDING
+              DIVIDE TOTAL-NOMES BY 2 GIVING HALF-COUNT
+              PERFORM SWAP-ONE-PAIR VARYING CONT1 FROM 1 BY 1
+              UNTIL CONT1 > HALF-COUNT
+           END-IF
+           .
+
+       SWAP-ONE-PAIR.
+           COMPUTE CONT4 = TOTAL-NOMES - CONT1 + 1
+           MOVE NOME(CONT1) TO SWAP-NOME
+           MOVE NOME(CONT4) TO NOME(CONT1)
+           MOVE SWAP-NOME TO NOME(CONT4)
+           .
+
+       OPEN-MASTER-FILE.
+      * MASTNOME is a genuine VSAM KSDS, predefined via IDCAMS DEFINE
+      * CLUSTER per the JCL - there is no OPEN-time path that creates
+      * a KSDS, so a missing/uncataloged dataset just degrades like
+      * any other OPEN I-O failure (USE-MASTER-SW stays 'N' and LOOP
+      * falls back to NAME-FILE, then to the terminal).
+           OPEN I-O MASTER-FILE
+           IF MASTER-FILE-STATUS = '00'
+              SET MASTER-AVAILABLE TO TRUE
+           ELSE
+              DISPLAY 'AVISO - MASTNOME INDISPONIVEL, STATUS '
+                 MASTER-FILE-STATUS
+           END-IF
+           .
+
+       OPEN-TRANS-FILE.
+           OPEN INPUT TRANS-FILE
+           IF TRANS-FILE-STATUS = '00'
+              SET TRANS-FILE-AVAILABLE TO TRUE
+           END-IF
+           .
+
+       APPLY-TRANSACTIONS.
+           PERFORM READ-AND-APPLY-TRANS UNTIL TRANS-FILE-STATUS = '10'
+           .
+
+       READ-AND-APPLY-TRANS.
+           READ TRANS-FILE
+              AT END
+                 MOVE '10' TO TRANS-FILE-STATUS
+              NOT AT END
+                 PERFORM APPLY-ONE-TRANSACTION
+           END-READ
+           .
+
+       CLEAR-TRANS-FILE.
+      * Once a transaction has been applied to MASTNOME it must not be
+      * replayed on the next run, so TRANNOME is truncated here after
+      * a successful apply pass - OPEN OUTPUT on a sequential file
+      * discards its prior contents.
+           OPEN OUTPUT TRANS-FILE
+           CLOSE TRANS-FILE
+           .
+
+       APPLY-ONE-TRANSACTION.
+           EVALUATE TRUE
+              WHEN TRANS-ADD
+                 MOVE TRANS-NOME TO MASTER-NOME
+                 WRITE MASTER-RECORD
+                    INVALID KEY
+                       DISPLAY 'MAESTRO - NOME JA EXISTE: ' TRANS-NOME
+                 END-WRITE
+              WHEN TRANS-DELETE
+                 MOVE TRANS-NOME TO MASTER-NOME
+                 DELETE MASTER-FILE RECORD
+                    INVALID KEY
+                       DISPLAY 'MAESTRO - NOME NAO ENCONTRADO: '
+                          TRANS-NOME
+                 END-DELETE
+              WHEN TRANS-CHANGE
+                 MOVE TRANS-NOVO-NOME TO MASTER-NOME
+                 READ MASTER-FILE
+                    INVALID KEY
+                       MOVE TRANS-NOME TO MASTER-NOME
+                       DELETE MASTER-FILE RECORD
+                          INVALID KEY
+                             DISPLAY 'MAESTRO - NOME NAO ENCONTRADO: '
+                                TRANS-NOME
+                          NOT INVALID KEY
+                             MOVE TRANS-NOVO-NOME TO MASTER-NOME
+                             WRITE MASTER-RECORD
+                                INVALID KEY
+                                   DISPLAY
+                                    'MAESTRO - NOVO NOME JA EXISTE: '
+                                    TRANS-NOVO-NOME
+                             END-WRITE
+                       END-DELETE
+                    NOT INVALID KEY
+                       DISPLAY 'MAESTRO - NOVO NOME JA EXISTE: '
+                          TRANS-NOVO-NOME
+                 END-READ
+           END-EVALUATE
+           .
+
+       POSITION-MASTER-FOR-READ.
+           MOVE LOW-VALUES TO MASTER-NOME
+           START MASTER-FILE KEY IS NOT LESS THAN MASTER-NOME
+              INVALID KEY
+                 MOVE 'N' TO USE-MASTER-SW
+           END-START
+           .
+
+       SORT1.
+      * Orders NOMES via a native SORT over an SD work file instead
+      * of an in-table bubble sort, so run time stays reasonable as
+      * TOTAL-NOMES grows into the hundreds.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-WORK-NOME
+               COLLATING SEQUENCE IS PORT-SEQ
+               INPUT PROCEDURE IS SORT-RELEASE-NOMES
+               OUTPUT PROCEDURE IS SORT-RETURN-NOMES
+           .
+
+       SORT-RELEASE-NOMES.
+           PERFORM RELEASE-ONE-NOME VARYING CONT1 FROM 1 BY 1
+           UNTIL CONT1 > TOTAL-NOMES
+           .
+
+       RELEASE-ONE-NOME.
+           MOVE NOME(CONT1) TO SORT-WORK-NOME
+           RELEASE SORT-WORK-RECORD
+           .
+
+       SORT-RETURN-NOMES.
+           MOVE 'N' TO SORT-AT-END-SW
+           MOVE 0   TO CONT1
+           PERFORM RETURN-ONE-NOME UNTIL SORT-AT-END
+           .
+
+       RETURN-ONE-NOME.
+           RETURN SORT-WORK-FILE INTO SORT-WORK-RECORD
+              AT END
+                 MOVE 'Y' TO SORT-AT-END-SW
+              NOT AT END
+                 ADD 1 TO CONT1
+                 MOVE SORT-WORK-NOME TO NOME(CONT1)
+           END-RETURN
+           .
+
        REDISPLAY.
            DISPLAY NOME(CONT1)
+           IF PRINT-FILE-AVAILABLE
+              MOVE CONT1       TO RPT-D-LINE
+              MOVE NOME(CONT1) TO RPT-D-NOME
+              ADD 1 TO LINE-NO
+              WRITE PRINT-RECORD FROM RPT-DETAIL
+                  AFTER ADVANCING 1 LINE
+                  AT END-OF-PAGE
+                     ADD 1 TO PAGE-NO
+                     MOVE PAGE-NO TO RPT-H-PAGE
+                     WRITE PRINT-RECORD FROM RPT-HEADING
+                         AFTER ADVANCING PAGE
+                     WRITE PRINT-RECORD FROM RPT-SUBHEAD
+                         AFTER ADVANCING 2 LINES
+                     ADD 2 TO LINE-NO
+              END-WRITE
+           END-IF
            .
 
 
