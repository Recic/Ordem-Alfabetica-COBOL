@@ -0,0 +1,41 @@
+//PROGORGN JOB (ACCTNO),'ORDEM ALFABETICA',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Batch job stream for PROG (ordem alfabetica).  CHKPT carries
+//* progress across an abend: if STEP1 abends partway through a
+//* large name list, resubmit this job with RESTART=STEP1 added to
+//* the JOB card (a submission-time override, not stored here) and
+//* the program picks up from the last checkpoint instead of
+//* starting the name list over from record 1.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=PROG
+//STEPLIB  DD   DSN=PROD.ORDALFA.LOADLIB,DISP=SHR
+//NAMES    DD   DSN=PROD.ORDALFA.NAMES,DISP=SHR
+//PRTLIST  DD   SYSOUT=*
+//*        MASTNOME is a VSAM KSDS and must already exist -- DISP=SHR
+//*        cannot allocate a KSDS on the fly, so run the IDCAMS DEFINE
+//*        CLUSTER for PROD.ORDALFA.MASTNOME once, before the first
+//*        submission of this job.  PROG's own OPEN-MASTER-FILE just
+//*        degrades to NAMES/terminal input if that DEFINE hasn't run
+//*        yet or the dataset is otherwise unavailable.
+//MASTNOME DD   DSN=PROD.ORDALFA.MASTNOME,DISP=SHR
+//TRANNOME DD   DSN=PROD.ORDALFA.TRANNOME,DISP=SHR
+//SORTWORK DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ERRLIST  DD   SYSOUT=*
+//ORDPARM  DD   DSN=PROD.ORDALFA.ORDPARM,DISP=SHR
+//AUDITLOG DD   DSN=PROD.ORDALFA.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        CHKPT holds at most one record (the latest checkpoint) --
+//*        PROG always opens it OUTPUT to write or clear it, so DISP
+//*        must be OLD, not MOD, or the dataset would grow by a track
+//*        of records every run instead of being truncated back to
+//*        one.  Allocate it once, empty, before the first submission
+//*        of this job (e.g. a one-time IEFBR14 step with DISP=(NEW,
+//*        CATLG,CATLG) and this same SPACE/DCB), the same way
+//*        MASTNOME above is pre-allocated by IDCAMS.
+//CHKPT    DD   DSN=PROD.ORDALFA.CHKPT,
+//             DISP=(OLD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=13,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
